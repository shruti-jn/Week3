@@ -0,0 +1,364 @@
+      *****************************************************************
+      *                                                               *
+      * PROGRAM-ID.   LOAN-MASTER-MAINT                               *
+      * AUTHOR.       LEGACYLENS BATCH SYSTEMS GROUP                  *
+      * INSTALLATION. LEGACYLENS                                      *
+      * DATE-WRITTEN. 2026-08-09                                      *
+      *                                                               *
+      * REMARKS.  Batch maintenance and inquiry against the           *
+      *           LOAN-MASTER file shared with SAMPLE-LOAN-CALC.      *
+      *           Reads a transaction per request - add a new loan,   *
+      *           change an existing loan's terms, or inquire on a    *
+      *           loan's current terms and balance - and prints one   *
+      *           result line per transaction to MAINT-REPORT.  Runs  *
+      *           as an overnight or on-demand batch job rather than  *
+      *           an online screen, since servicing enters requests   *
+      *           through the branch teller system, which already     *
+      *           lands them in a flat file for us the same way every *
+      *           other upstream feed does.                           *
+      *                                                                *
+      * MODIFICATION HISTORY.                                         *
+      *   2026-08-09  LL   ORIGINAL VERSION - ADD/CHANGE/INQUIRE      *
+      *                    TRANSACTIONS AGAINST LOAN-MASTER.           *
+      *                                                                *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN-MASTER-MAINT.
+       AUTHOR. LEGACYLENS BATCH SYSTEMS GROUP.
+       INSTALLATION. LEGACYLENS.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************************************************************
+      * ONE MAINTENANCE REQUEST PER RECORD - ADD, CHANGE, OR INQUIRE   *
+      *****************************************************************
+           SELECT MAINT-TRANS-FILE ASSIGN TO "MAINTTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LM-MAINTTRN-STATUS.
+
+      *****************************************************************
+      * ONE RESULT LINE PER TRANSACTION PROCESSED                     *
+      *****************************************************************
+           SELECT MAINT-REPORT ASSIGN TO "MAINTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LM-MAINTRPT-STATUS.
+
+      *****************************************************************
+      * SYSTEM OF RECORD FOR A LOAN'S TERMS AND CURRENT BALANCE -      *
+      * THE SAME LOANMSTR DATA SET SAMPLE-LOAN-CALC MAINTAINS.         *
+      *****************************************************************
+           SELECT LOAN-MASTER ASSIGN TO "LOANMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS LM-LOANMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRANS-FILE.
+       01  MAINT-TRANS-RECORD.
+           05 MT-FUNCTION-CODE        PIC X(01).
+      *    "A" = ADD A NEW LOAN
+      *    "C" = CHANGE AN EXISTING LOAN'S TERMS
+      *    "I" = INQUIRE ON A LOAN'S CURRENT TERMS AND BALANCE
+           05 MT-LOAN-NUMBER          PIC 9(07).
+           05 MT-PRINCIPAL            PIC 9(09)V99.
+           05 MT-ANNUAL-RATE          PIC 9(03)V99.
+           05 MT-NUM-PAYMENTS         PIC 9(03).
+           05 FILLER                  PIC X(20).
+
+       FD  MAINT-REPORT.
+       01  MAINTRPT-PRINT-LINE        PIC X(80).
+
+       FD  LOAN-MASTER.
+           COPY LOANMSTR.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * REPORT LINE LAYOUTS                                            *
+      *****************************************************************
+       01 MAINT-DETAIL-LINE.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 MDL-LOAN-NUMBER         PIC 9(07).
+           05 FILLER                  PIC X(03) VALUE SPACES.
+           05 MDL-FUNCTION-DESC       PIC X(18).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 MDL-PRINCIPAL           PIC $$$,$$$,$$9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 MDL-ANNUAL-RATE         PIC ZZ9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 MDL-NUM-PAYMENTS        PIC ZZ9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 MDL-MONTHLY-PMT         PIC $$$,$$$,$$9.99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 MDL-BALANCE             PIC $$$,$$$,$$9.99.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+
+       01 MAINT-HEADING-LINE-1.
+           05 FILLER                  PIC X(53) VALUE
+               "LOAN NUMBER   FUNCTION           PRINCIPAL   RATE  TE".
+           05 FILLER                  PIC X(27) VALUE
+               "RM  MONTHLY PMT     BALANCE".
+
+       01 MAINT-ERROR-LINE.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 MEL-LOAN-NUMBER         PIC 9(07).
+           05 FILLER                  PIC X(03) VALUE SPACES.
+           05 MEL-MESSAGE             PIC X(60).
+           05 FILLER                  PIC X(09) VALUE SPACES.
+
+      *****************************************************************
+      * FILE STATUS AND CONTROL SWITCHES                               *
+      *****************************************************************
+       77 LM-MAINTTRN-STATUS      PIC X(02) VALUE SPACES.
+           88 LM-MAINTTRN-OK                VALUE "00".
+           88 LM-MAINTTRN-EOF               VALUE "10".
+
+       77 LM-MAINTRPT-STATUS      PIC X(02) VALUE SPACES.
+           88 LM-MAINTRPT-OK                VALUE "00".
+
+       77 LM-LOANMSTR-STATUS      PIC X(02) VALUE SPACES.
+           88 LM-LOANMSTR-OK                VALUE "00".
+           88 LM-LOANMSTR-NOTFOUND          VALUE "23".
+
+       77 LM-EOF-SWITCH            PIC X(01) VALUE "N".
+           88 LM-END-OF-FILE                 VALUE "Y".
+           88 LM-NOT-END-OF-FILE             VALUE "N".
+
+       77 LM-RUN-DATE              PIC 9(08) VALUE ZERO.
+       77 LM-TRANS-COUNT           PIC 9(07) VALUE ZERO.
+       77 LM-REJECT-COUNT          PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * 0000-MAINLINE                                                  *
+      *   DRIVES ONE ADD/CHANGE/INQUIRE CYCLE PER MAINTENANCE          *
+      *   TRANSACTION UNTIL THE TRANSACTION FILE IS EXHAUSTED.        *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL LM-END-OF-FILE
+
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE                                                *
+      *****************************************************************
+       1000-INITIALIZE.
+           ACCEPT LM-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT MAINT-TRANS-FILE
+           OPEN OUTPUT MAINT-REPORT
+           OPEN I-O LOAN-MASTER
+           IF NOT LM-LOANMSTR-OK
+               OPEN OUTPUT LOAN-MASTER
+               CLOSE LOAN-MASTER
+               OPEN I-O LOAN-MASTER
+           END-IF
+
+           WRITE MAINTRPT-PRINT-LINE FROM MAINT-HEADING-LINE-1
+               AFTER ADVANCING PAGE
+
+           PERFORM 2100-READ-MAINT-TRANS THRU 2100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-TRANSACTION                                       *
+      *                                                                *
+      * DISPATCHES ONE MAINTENANCE TRANSACTION TO ITS FUNCTION-CODE    *
+      * HANDLER AND PRINTS THE RESULT.                                 *
+      *****************************************************************
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO LM-TRANS-COUNT
+
+           EVALUATE MT-FUNCTION-CODE
+               WHEN "A"
+                   PERFORM 3000-ADD-LOAN THRU 3000-EXIT
+               WHEN "C"
+                   PERFORM 4000-CHANGE-LOAN THRU 4000-EXIT
+               WHEN "I"
+                   PERFORM 5000-INQUIRE-LOAN THRU 5000-EXIT
+               WHEN OTHER
+                   ADD 1 TO LM-REJECT-COUNT
+                   MOVE MT-LOAN-NUMBER TO MEL-LOAN-NUMBER
+                   MOVE "UNRECOGNIZED FUNCTION CODE - REQUEST SKIPPED"
+                       TO MEL-MESSAGE
+                   WRITE MAINTRPT-PRINT-LINE FROM MAINT-ERROR-LINE
+                       AFTER ADVANCING 1 LINE
+           END-EVALUATE
+
+           PERFORM 2100-READ-MAINT-TRANS THRU 2100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-READ-MAINT-TRANS                                          *
+      *****************************************************************
+       2100-READ-MAINT-TRANS.
+           READ MAINT-TRANS-FILE
+               AT END
+                   MOVE "Y" TO LM-EOF-SWITCH
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-ADD-LOAN                                                  *
+      *                                                                *
+      * ADDS A NEW LOAN TO LOAN-MASTER WITH ITS ORIGINAL TERMS AND A   *
+      * CURRENT BALANCE EQUAL TO THE FULL PRINCIPAL.  REJECTED IF THE  *
+      * LOAN NUMBER IS ALREADY ON FILE.                                *
+      *****************************************************************
+       3000-ADD-LOAN.
+           MOVE MT-LOAN-NUMBER TO LM-LOAN-NUMBER
+           READ LOAN-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF LM-LOANMSTR-OK
+               ADD 1 TO LM-REJECT-COUNT
+               MOVE MT-LOAN-NUMBER TO MEL-LOAN-NUMBER
+               MOVE "ADD REJECTED - LOAN NUMBER ALREADY ON FILE"
+                   TO MEL-MESSAGE
+               WRITE MAINTRPT-PRINT-LINE FROM MAINT-ERROR-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE MT-LOAN-NUMBER    TO LM-LOAN-NUMBER
+               MOVE MT-PRINCIPAL      TO LM-PRINCIPAL
+               MOVE MT-ANNUAL-RATE    TO LM-ANNUAL-RATE
+               MOVE MT-NUM-PAYMENTS   TO LM-NUM-PAYMENTS
+               MOVE SPACE             TO LM-DAY-COUNT-IND
+               MOVE SPACE             TO LM-ARM-IND
+               MOVE ZERO              TO LM-MONTHLY-PMT
+               MOVE ZERO              TO LM-TOTAL-INTEREST
+               MOVE MT-PRINCIPAL      TO LM-CURRENT-BALANCE
+               MOVE LM-RUN-DATE       TO LM-LAST-UPDATED-DATE
+               WRITE LOAN-MASTER-RECORD
+               PERFORM 6000-WRITE-DETAIL-LINE THRU 6000-EXIT
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-CHANGE-LOAN                                                *
+      *                                                                *
+      * CHANGES THE PRINCIPAL, RATE, AND TERM ON AN EXISTING LOAN.     *
+      * THE MONTHLY PAYMENT AND TOTAL INTEREST ON FILE ARE THOSE LAST  *
+      * CALCULATED BY SAMPLE-LOAN-CALC AND ARE LEFT AS-IS UNTIL THE    *
+      * LOAN IS RECALCULATED ON THE NEXT BATCH RUN; THE CURRENT        *
+      * BALANCE IS RESET TO THE NEW PRINCIPAL SINCE A TERMS CHANGE     *
+      * RE-ORIGINATES THE LOAN.  REJECTED IF THE LOAN IS NOT ON FILE.  *
+      *****************************************************************
+       4000-CHANGE-LOAN.
+           MOVE MT-LOAN-NUMBER TO LM-LOAN-NUMBER
+           READ LOAN-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF LM-LOANMSTR-NOTFOUND
+               ADD 1 TO LM-REJECT-COUNT
+               MOVE MT-LOAN-NUMBER TO MEL-LOAN-NUMBER
+               MOVE "CHANGE REJECTED - LOAN NOT ON FILE"
+                   TO MEL-MESSAGE
+               WRITE MAINTRPT-PRINT-LINE FROM MAINT-ERROR-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE MT-PRINCIPAL      TO LM-PRINCIPAL
+               MOVE MT-ANNUAL-RATE    TO LM-ANNUAL-RATE
+               MOVE MT-NUM-PAYMENTS   TO LM-NUM-PAYMENTS
+               MOVE MT-PRINCIPAL      TO LM-CURRENT-BALANCE
+               MOVE LM-RUN-DATE       TO LM-LAST-UPDATED-DATE
+               REWRITE LOAN-MASTER-RECORD
+               PERFORM 6000-WRITE-DETAIL-LINE THRU 6000-EXIT
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5000-INQUIRE-LOAN                                              *
+      *                                                                *
+      * PRINTS THE CURRENT TERMS AND BALANCE FOR A LOAN ALREADY ON     *
+      * FILE.  REJECTED IF THE LOAN IS NOT ON FILE.                    *
+      *****************************************************************
+       5000-INQUIRE-LOAN.
+           MOVE MT-LOAN-NUMBER TO LM-LOAN-NUMBER
+           READ LOAN-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF LM-LOANMSTR-NOTFOUND
+               ADD 1 TO LM-REJECT-COUNT
+               MOVE MT-LOAN-NUMBER TO MEL-LOAN-NUMBER
+               MOVE "INQUIRY REJECTED - LOAN NOT ON FILE"
+                   TO MEL-MESSAGE
+               WRITE MAINTRPT-PRINT-LINE FROM MAINT-ERROR-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               PERFORM 6000-WRITE-DETAIL-LINE THRU 6000-EXIT
+           END-IF.
+
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 6000-WRITE-DETAIL-LINE                                         *
+      *                                                                *
+      * PRINTS ONE RESULT LINE FROM THE LOAN-MASTER RECORD JUST        *
+      * ADDED, CHANGED, OR INQUIRED ON.                                *
+      *****************************************************************
+       6000-WRITE-DETAIL-LINE.
+           MOVE LM-LOAN-NUMBER   TO MDL-LOAN-NUMBER
+
+           EVALUATE MT-FUNCTION-CODE
+               WHEN "A"
+                   MOVE "LOAN ADDED"      TO MDL-FUNCTION-DESC
+               WHEN "C"
+                   MOVE "TERMS CHANGED"   TO MDL-FUNCTION-DESC
+               WHEN "I"
+                   MOVE "INQUIRY"         TO MDL-FUNCTION-DESC
+           END-EVALUATE
+
+           MOVE LM-PRINCIPAL     TO MDL-PRINCIPAL
+           MOVE LM-ANNUAL-RATE   TO MDL-ANNUAL-RATE
+           MOVE LM-NUM-PAYMENTS  TO MDL-NUM-PAYMENTS
+           MOVE LM-MONTHLY-PMT   TO MDL-MONTHLY-PMT
+           MOVE LM-CURRENT-BALANCE TO MDL-BALANCE
+
+           WRITE MAINTRPT-PRINT-LINE FROM MAINT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       6000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-TERMINATE                                                 *
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE MAINT-TRANS-FILE
+           CLOSE MAINT-REPORT
+           CLOSE LOAN-MASTER.
+
+       9000-EXIT.
+           EXIT.
