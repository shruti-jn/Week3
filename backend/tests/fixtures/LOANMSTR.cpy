@@ -0,0 +1,21 @@
+      *****************************************************************
+      * LOANMSTR.CPY                                                   *
+      *                                                                *
+      * RECORD LAYOUT FOR THE LOANMSTR INDEXED DATA SET, KEYED BY LOAN *
+      * NUMBER.  SHARED BY EVERY PROGRAM THAT OPENS LOAN-MASTER -      *
+      * SAMPLE-LOAN-CALC (WHICH MAINTAINS IT) AND LOAN-MASTER-MAINT    *
+      * (WHICH SERVICES ADD/CHANGE/INQUIRE TRANSACTIONS AGAINST IT) -  *
+      * SO THE TWO CANNOT DRIFT OUT OF SYNC WITH EACH OTHER.           *
+      *****************************************************************
+       01  LOAN-MASTER-RECORD.
+           05 LM-LOAN-NUMBER          PIC 9(07).
+           05 LM-PRINCIPAL            PIC 9(09)V99.
+           05 LM-ANNUAL-RATE          PIC 9(03)V99.
+           05 LM-NUM-PAYMENTS         PIC 9(03).
+           05 LM-DAY-COUNT-IND        PIC X(01).
+           05 LM-ARM-IND              PIC X(01).
+           05 LM-MONTHLY-PMT          PIC 9(09)V99.
+           05 LM-TOTAL-INTEREST       PIC 9(09)V99.
+           05 LM-CURRENT-BALANCE      PIC 9(09)V99.
+           05 LM-LAST-UPDATED-DATE    PIC 9(08).
+           05 FILLER                  PIC X(10).
