@@ -1,35 +1,186 @@
-      *> ─────────────────────────────────────────────────────────────────
-      *> LegacyLens — Sample COBOL File for Testing
-      *>
-      *> This is a minimal but realistic COBOL program that tests can use
-      *> to verify that the chunker, parser, and embedder work correctly.
-      *>
-      *> It contains all four standard COBOL DIVISIONS:
-      *> 1. IDENTIFICATION: who wrote this program and when
-      *> 2. ENVIRONMENT: what hardware/files this runs on
-      *> 3. DATA: what variables/data structures exist
-      *> 4. PROCEDURE: the actual business logic (what the program does)
-      *>
-      *> The PROCEDURE DIVISION has two PARAGRAPHS:
-      *> - CALCULATE-INTEREST: computes loan interest
-      *> - DISPLAY-RESULT: shows the output to the user
-      *>
-      *> These paragraphs are what our chunker should detect and split on.
-      *> ─────────────────────────────────────────────────────────────────
+      *****************************************************************
+      *                                                               *
+      * PROGRAM-ID.   SAMPLE-LOAN-CALC                                *
+      * AUTHOR.       LEGACYLENS BATCH SYSTEMS GROUP                  *
+      * INSTALLATION. LEGACYLENS                                      *
+      * DATE-WRITTEN. 2026-03-02                                      *
+      *                                                               *
+      * REMARKS.  Calculates the monthly payment and total interest   *
+      *           for each loan on the LOAN-APPLICATIONS input file   *
+      *           and produces an amortization schedule, an           *
+      *           exception report, a GL interest-accrual feed, and   *
+      *           run control totals.  Loan terms and current         *
+      *           balances persist on the LOAN-MASTER file so         *
+      *           servicing can inquire on a loan after this batch    *
+      *           has completed.                                      *
+      *                                                               *
+      * MODIFICATION HISTORY.                                         *
+      *   2026-03-02  LL   ORIGINAL VERSION - SINGLE HARDCODED LOAN.   *
+      *   2026-08-09  LL   READ LOANS FROM LOAN-APPLICATIONS FILE      *
+      *                    INSTEAD OF HARDCODED MOVE STATEMENTS.       *
+      *   2026-08-09  LL   ADDED AMORT-SCHEDULE DETAIL REPORT.         *
+      *   2026-08-09  LL   ADDED VALIDATE-LOAN-RECORD EDIT STEP AND    *
+      *                    EXCEPTION REPORT FOR REJECTED LOANS.        *
+      *   2026-08-09  LL   ADDED RUN CONTROL TOTALS REPORT.            *
+      *   2026-08-09  LL   ADDED CHECKPOINT/RESTART SUPPORT.           *
+      *   2026-08-09  LL   ADDED ARM RATE-RESET PROCESSING.            *
+      *   2026-08-09  LL   ADDED EXTRA-PAYMENT WHAT-IF SCHEDULE.       *
+      *   2026-08-09  LL   ADDED GL-INTEREST-ACCRUAL OUTPUT FEED.      *
+      *   2026-08-09  LL   ADDED ACTUAL/365 DAY-COUNT CONVENTION.      *
+      *   2026-08-09  LL   ADDED LOAN-MASTER PERSISTENCE.              *
+      *                                                                *
+      *****************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAMPLE-LOAN-CALC.
-       AUTHOR. LEGACYLENS.
+       AUTHOR. LEGACYLENS BATCH SYSTEMS GROUP.
+       INSTALLATION. LEGACYLENS.
        DATE-WRITTEN. 2026-03-02.
+       DATE-COMPILED. 2026-08-09.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************************************************************
+      * ONE INPUT RECORD PER NEW LOAN TO BE CALCULATED THIS RUN        *
+      *****************************************************************
+      *****************************************************************
+      * LOANAPP MUST BE IN ASCENDING LOAN-NUMBER ORDER - THE           *
+      * CHECKPOINT-SKIP TEST IN 2000-PROCESS-LOANS RELIES ON THIS TO   *
+      * TELL "ALREADY PROCESSED BY A PRIOR RUN" APART FROM "NOT YET    *
+      * REACHED YET" AND WILL SILENTLY DROP RECORDS IF THE UPSTREAM    *
+      * FEED IS EVER RESEQUENCED.                                      *
+      *****************************************************************
+           SELECT LOAN-APPLICATIONS ASSIGN TO "LOANAPP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LN-LOANAPP-STATUS.
+
+      *****************************************************************
+      * PERIOD-BY-PERIOD PAYMENT BREAKDOWN FOR EVERY LOAN PROCESSED    *
+      *****************************************************************
+           SELECT AMORT-SCHEDULE ASSIGN TO "AMORTSCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LN-AMORTSCH-STATUS.
+
+      *****************************************************************
+      * LOAN APPLICATIONS REJECTED BY 3000-VALIDATE-LOAN-RECORD        *
+      *****************************************************************
+           SELECT EXCEPTION-REPORT ASSIGN TO "EXCPTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LN-EXCPTRPT-STATUS.
+
+      *****************************************************************
+      * RUN CONTROL TOTALS - ONE TRAILER WRITTEN AT END OF RUN, USED   *
+      * TO RECONCILE THIS BATCH AGAINST THE GENERAL LEDGER.            *
+      *****************************************************************
+           SELECT CONTROL-REPORT ASSIGN TO "CTLTOTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LN-CTLTOTRPT-STATUS.
+
+      *****************************************************************
+      * HOLDS THE LOAN NUMBER LAST SUCCESSFULLY PROCESSED, SO AN       *
+      * ABEND MID-BATCH DOES NOT FORCE A FULL RERUN.                   *
+      *****************************************************************
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LN-CKPTFILE-STATUS.
+
+      *****************************************************************
+      * RATE-RESET SCHEDULE FOR ADJUSTABLE-RATE (ARM) LOANS - ONE      *
+      * RECORD PER LOAN PER RESET, LOADED ENTIRELY INTO WORKING        *
+      * STORAGE AT START OF RUN.                                       *
+      *****************************************************************
+           SELECT RATE-RESET-FILE ASSIGN TO "RATERSET"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LN-RATERSET-STATUS.
+
+      *****************************************************************
+      * INTEREST-ACCRUAL FEED PICKED UP BY THE GENERAL LEDGER SYSTEM   *
+      * TO POST BOOKED INTEREST INCOME - ONE RECORD PER LOAN.          *
+      *****************************************************************
+           SELECT GL-INTEREST-ACCRUAL ASSIGN TO "GLACCRUE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LN-GLACCRUE-STATUS.
+
+      *****************************************************************
+      * SYSTEM OF RECORD FOR A LOAN'S TERMS AND CURRENT BALANCE -      *
+      * KEYED BY LOAN NUMBER SO THIS RUN'S RESULTS AND ANY LATER       *
+      * SERVICING INQUIRY OR MAINTENANCE TRANSACTION SHARE THE SAME    *
+      * RECORD.  SEE LOAN-MASTER-MAINT FOR THE MAINTENANCE SIDE.       *
+      *****************************************************************
+           SELECT LOAN-MASTER ASSIGN TO "LOANMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOAN-NUMBER
+               FILE STATUS IS LN-LOANMSTR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-APPLICATIONS.
+       01  LOAN-APP-RECORD.
+           05 LA-LOAN-NUMBER          PIC 9(07).
+           05 LA-PRINCIPAL            PIC 9(09)V99.
+           05 LA-ANNUAL-RATE          PIC 9(03)V99.
+           05 LA-NUM-PAYMENTS         PIC 9(03).
+           05 LA-DAY-COUNT-IND        PIC X(01).
+      *    "M" OR SPACE = STANDARD MONTHLY AMORTIZATION (DEFAULT)
+      *    "D" = ACTUAL/365 SIMPLE-INTEREST DAILY ACCRUAL, FOR
+      *          COMMERCIAL DAY-COUNT NOTES
+           05 LA-ARM-IND              PIC X(01).
+      *    "Y" = ADJUSTABLE-RATE LOAN, RESETS COME FROM RATE-RESET-FILE
+      *    "N" OR SPACE = FIXED-RATE LOAN
+           05 LA-EXTRA-PMT-AMT        PIC 9(07)V99.
+           05 LA-EXTRA-PMT-TYPE       PIC X(01).
+      *    "F" = FLAT EXTRA PRINCIPAL EVERY PERIOD FROM
+      *          LA-EXTRA-PMT-MONTH ON
+      *    "L" = ONE-TIME LUMP SUM IN PERIOD LA-EXTRA-PMT-MONTH
+      *    SPACE = NO WHAT-IF REQUESTED FOR THIS LOAN
+           05 LA-EXTRA-PMT-MONTH      PIC 9(03).
+           05 FILLER                  PIC X(05).
+
+       FD  AMORT-SCHEDULE.
+       01  AMORT-PRINT-LINE           PIC X(80).
+
+       FD  EXCEPTION-REPORT.
+       01  EXCPTRPT-PRINT-LINE        PIC X(80).
+
+       FD  CONTROL-REPORT.
+       01  CTLTOTRPT-PRINT-LINE       PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-LOAN-NUMBER        PIC 9(07).
+           05 CKPT-RECORDS-READ       PIC 9(07).
+           05 CKPT-RECORDS-PROCESSED  PIC 9(07).
+           05 CKPT-RECORDS-REJECTED   PIC 9(07).
+           05 CKPT-SUM-MONTHLY-PMT    PIC 9(11)V99.
+           05 CKPT-SUM-TOTAL-INTEREST PIC 9(11)V99.
+
+       FD  RATE-RESET-FILE.
+       01  RATE-RESET-RECORD.
+           05 RR-LOAN-NUMBER          PIC 9(07).
+           05 RR-RESET-PERIOD         PIC 9(03).
+           05 RR-NEW-ANNUAL-RATE      PIC 9(03)V99.
+
+       FD  GL-INTEREST-ACCRUAL.
+       01  GL-ACCRUAL-RECORD.
+           05 GL-LOAN-NUMBER          PIC 9(07).
+           05 GL-ACCRUAL-DATE         PIC 9(08).
+           05 GL-INTEREST-AMOUNT      PIC 9(09)V99.
+           05 GL-ACCOUNT-CODE         PIC X(10).
+           05 FILLER                  PIC X(20).
+
+       FD  LOAN-MASTER.
+           COPY LOANMSTR.
+
        WORKING-STORAGE SECTION.
-      *> These are the variables used in our calculations
+      *****************************************************************
+      * LOAN CALCULATION FIELDS - CARRY ONE LOAN AT A TIME             *
+      *****************************************************************
        01 PRINCIPAL       PIC 9(9)V99  VALUE 0.
        01 ANNUAL-RATE     PIC 9(3)V99  VALUE 0.
        01 MONTHLY-RATE    PIC 9(3)V9999 VALUE 0.
@@ -38,26 +189,617 @@
        01 TOTAL-INTEREST  PIC 9(9)V99  VALUE 0.
        01 WS-RESULT-MSG   PIC X(80)    VALUE SPACES.
 
+      *****************************************************************
+      * PERIOD-BY-PERIOD AMORTIZATION TABLE FOR THE LOAN CURRENTLY     *
+      * BEING PROCESSED - BUILT BY 4000-CALCULATE-INTEREST AND         *
+      * PRINTED BY 6000-WRITE-AMORT-SCHEDULE.                          *
+      *****************************************************************
+       01 AMORT-TABLE.
+           05 AMORT-ENTRY OCCURS 480 TIMES.
+               10 AMORT-PMT-NO           PIC 9(03).
+               10 AMORT-INTEREST-AMT     PIC 9(07)V99.
+               10 AMORT-PRINCIPAL-AMT    PIC 9(07)V99.
+               10 AMORT-BALANCE          PIC 9(09)V99.
+
+       01 AMORT-DETAIL-LINE.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 DTL-PMT-NO             PIC ZZ9.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-INTEREST           PIC $$$$,$$9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-PRINCIPAL          PIC $$$$,$$9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-BALANCE            PIC $$,$$$,$$9.99.
+
+      *****************************************************************
+      * RATE-RESET SCHEDULE FOR ARM LOANS, LOADED FROM RATE-RESET-FILE *
+      * ONCE AT START OF RUN AND SEARCHED FOR EVERY ARM LOAN PERIOD.   *
+      *****************************************************************
+       01 RATE-RESET-TABLE.
+           05 RR-ENTRY OCCURS 2000 TIMES.
+               10 RRT-LOAN-NUMBER        PIC 9(07).
+               10 RRT-RESET-PERIOD       PIC 9(03).
+               10 RRT-NEW-ANNUAL-RATE    PIC 9(03)V99.
+
+      *****************************************************************
+      * WHAT-IF SCHEDULE - THE REVISED PAYMENT SCHEDULE FOR A LOAN     *
+      * WHOSE APPLICATION REQUESTED AN EXTRA-PAYMENT PROJECTION.       *
+      *****************************************************************
+       01 WHATIF-TABLE.
+           05 WHATIF-ENTRY OCCURS 480 TIMES.
+               10 WHATIF-PMT-NO          PIC 9(03).
+               10 WHATIF-INTEREST-AMT    PIC 9(07)V99.
+               10 WHATIF-PRINCIPAL-AMT   PIC 9(07)V99.
+               10 WHATIF-BALANCE         PIC 9(09)V99.
+
+      *****************************************************************
+      * ONE LINE OF THE EXCEPTION REPORT - ONE PER REJECTED LOAN       *
+      *****************************************************************
+       01 EXCPT-DETAIL-LINE.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 EXCPT-LOAN-NUMBER      PIC 9(07).
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 EXCPT-REASON           PIC X(45).
+
+      *****************************************************************
+      * RUN CONTROL TOTALS TRAILER FIELDS                              *
+      *****************************************************************
+       01 LN-RUN-DATE             PIC 9(08) VALUE ZERO.
+
+       01 CTL-TOTALS-LINE-1.
+           05 FILLER                 PIC X(15)
+               VALUE "PROGRAM: ".
+           05 CTL-PROGRAM-NAME       PIC X(20) VALUE "SAMPLE-LOAN-CALC".
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(09) VALUE "RUN DATE:".
+           05 CTL-RUN-DATE           PIC 9(08).
+
+       01 CTL-TOTALS-LINE-2.
+           05 FILLER                 PIC X(20)
+               VALUE "RECORDS READ......:".
+           05 CTL-RECORDS-READ       PIC ZZZ,ZZ9.
+
+       01 CTL-TOTALS-LINE-3.
+           05 FILLER                 PIC X(20)
+               VALUE "RECORDS PROCESSED.:".
+           05 CTL-RECORDS-PROCESSED  PIC ZZZ,ZZ9.
+
+       01 CTL-TOTALS-LINE-4.
+           05 FILLER                 PIC X(20)
+               VALUE "RECORDS REJECTED..:".
+           05 CTL-RECORDS-REJECTED   PIC ZZZ,ZZ9.
+
+       01 CTL-TOTALS-LINE-5.
+           05 FILLER                 PIC X(20)
+               VALUE "TOTAL MONTHLY PMTS.:".
+           05 CTL-SUM-MONTHLY-PMT    PIC $$$,$$$,$$$,$$9.99.
+
+       01 CTL-TOTALS-LINE-6.
+           05 FILLER                 PIC X(20)
+               VALUE "TOTAL INTEREST....:".
+           05 CTL-SUM-TOTAL-INTEREST PIC $$$,$$$,$$$,$$9.99.
+
+      *****************************************************************
+      * FILE STATUS AND CONTROL SWITCHES                               *
+      *****************************************************************
+       77 LN-LOANAPP-STATUS       PIC X(02) VALUE SPACES.
+           88 LN-LOANAPP-OK                 VALUE "00".
+           88 LN-LOANAPP-EOF                VALUE "10".
+
+       77 LN-AMORTSCH-STATUS      PIC X(02) VALUE SPACES.
+           88 LN-AMORTSCH-OK                VALUE "00".
+
+       77 LN-EXCPTRPT-STATUS      PIC X(02) VALUE SPACES.
+           88 LN-EXCPTRPT-OK                VALUE "00".
+
+       77 LN-CTLTOTRPT-STATUS     PIC X(02) VALUE SPACES.
+           88 LN-CTLTOTRPT-OK               VALUE "00".
+
+       77 LN-CKPTFILE-STATUS      PIC X(02) VALUE SPACES.
+           88 LN-CKPTFILE-OK                VALUE "00".
+
+       77 LN-RATERSET-STATUS      PIC X(02) VALUE SPACES.
+           88 LN-RATERSET-OK                VALUE "00".
+
+       77 LN-RR-EOF-SWITCH        PIC X(01) VALUE "N".
+           88 LN-RR-END-OF-FILE             VALUE "Y".
+
+       77 LN-GLACCRUE-STATUS      PIC X(02) VALUE SPACES.
+           88 LN-GLACCRUE-OK                VALUE "00".
+
+       77 LN-GL-ACCOUNT-CODE      PIC X(10) VALUE "INTINCOME".
+
+       77 LN-LOANMSTR-STATUS      PIC X(02) VALUE SPACES.
+           88 LN-LOANMSTR-OK                VALUE "00".
+           88 LN-LOANMSTR-NOTFOUND          VALUE "23".
+
+       77 LN-EOF-SWITCH           PIC X(01) VALUE "N".
+           88 LN-END-OF-FILE                VALUE "Y".
+           88 LN-NOT-END-OF-FILE            VALUE "N".
+
+       77 LN-VALID-SWITCH         PIC X(01) VALUE "Y".
+           88 LN-RECORD-VALID                VALUE "Y".
+           88 LN-RECORD-INVALID              VALUE "N".
+
+       77 LN-REJECT-REASON        PIC X(45) VALUE SPACES.
+
+       77 LN-RECORDS-READ         PIC 9(07) VALUE ZERO.
+       77 LN-RECORDS-REJECTED     PIC 9(07) VALUE ZERO.
+       77 LN-RECORDS-PROCESSED    PIC 9(07) VALUE ZERO.
+       77 LN-SUM-MONTHLY-PMT      PIC 9(11)V99 VALUE ZERO.
+       77 LN-SUM-TOTAL-INTEREST   PIC 9(11)V99 VALUE ZERO.
+
+       77 LN-CHECKPOINT-LOAN-NO   PIC 9(07) VALUE ZERO.
+       77 LN-CKPT-INTERVAL        PIC 9(03) VALUE 100.
+       77 LN-CKPT-QUOTIENT        PIC 9(07) VALUE ZERO.
+       77 LN-CKPT-REMAINDER       PIC 9(03) VALUE ZERO.
+
+       77 LN-RR-COUNT             PIC 9(04) COMP VALUE ZERO.
+       77 RR-IDX                  PIC 9(04) COMP VALUE ZERO.
+       77 LN-REMAINING-PERIODS    PIC 9(03) VALUE ZERO.
+
+       77 WHATIF-IDX                    PIC 9(04) COMP VALUE ZERO.
+       77 LN-WHATIF-BALANCE             PIC 9(09)V99   VALUE ZERO.
+       77 LN-WHATIF-PERIOD-INTEREST     PIC 9(07)V99   VALUE ZERO.
+       77 LN-WHATIF-PERIOD-PRINCIPAL    PIC 9(07)V99   VALUE ZERO.
+       77 LN-WHATIF-EXTRA-THIS-PERIOD   PIC 9(07)V99   VALUE ZERO.
+       77 LN-WHATIF-TOTAL-INTEREST      PIC 9(09)V99   VALUE ZERO.
+       77 LN-WHATIF-PAYOFF-MONTH        PIC 9(03)      VALUE ZERO.
+       77 LN-INTEREST-SAVED             PIC 9(09)V99   VALUE ZERO.
+       77 LN-STD-MONTHLY-PMT            PIC 9(09)V99   VALUE ZERO.
+       77 LN-STD-TOTAL-INTEREST         PIC 9(09)V99   VALUE ZERO.
+
+       77 LN-DAYS-PER-PERIOD            PIC 9(03)      VALUE 30.
+
+       77 AMORT-IDX               PIC 9(04) COMP VALUE ZERO.
+       77 LN-RUNNING-BALANCE      PIC 9(09)V99   VALUE ZERO.
+       77 LN-PERIOD-INTEREST      PIC 9(07)V99   VALUE ZERO.
+       77 LN-PERIOD-PRINCIPAL     PIC 9(07)V99   VALUE ZERO.
+       77 LN-PAGE-NO              PIC 9(05)      VALUE ZERO.
+       77 LN-LINE-COUNT           PIC 9(03)      VALUE ZERO.
+       77 LN-LINES-PER-PAGE       PIC 9(03)      VALUE 50.
+
        PROCEDURE DIVISION.
 
-      *> ────────────────────────────────────────────────────────────────
-      *> CALCULATE-INTEREST
-      *>
-      *> Computes the monthly payment and total interest for a loan.
-      *> Uses the standard amortization formula.
-      *>
-      *> Formula: M = P * (r(1+r)^n) / ((1+r)^n - 1)
-      *> Where:
-      *>   P = principal (loan amount)
-      *>   r = monthly interest rate (annual rate / 12 / 100)
-      *>   n = number of monthly payments
-      *>   M = monthly payment amount
-      *> ────────────────────────────────────────────────────────────────
-       CALCULATE-INTEREST.
-           MOVE 100000.00  TO PRINCIPAL
-           MOVE 5.25       TO ANNUAL-RATE
-           MOVE 360        TO NUM-PAYMENTS
+      *****************************************************************
+      * 0000-MAINLINE                                                  *
+      *   OPENS THE INPUT FILE, DRIVES ONE CALCULATE/DISPLAY CYCLE     *
+      *   PER LOAN APPLICATION RECORD, AND CLOSES DOWN AT END OF FILE. *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+           PERFORM 2000-PROCESS-LOANS THRU 2000-EXIT
+               UNTIL LN-END-OF-FILE
+
+           PERFORM 8000-WRITE-CONTROL-TOTALS THRU 8000-EXIT
+
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE                                                *
+      *****************************************************************
+       1000-INITIALIZE.
+           ACCEPT LN-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT LOAN-APPLICATIONS
+           IF NOT LN-LOANAPP-OK
+               DISPLAY "SAMPLE-LOAN-CALC: UNABLE TO OPEN LOAN-APPLICA"
+                   "TIONS, FILE STATUS = "
+                   LN-LOANAPP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+
+           PERFORM 1160-OPEN-OUTPUT-FILES THRU 1160-EXIT
+
+           PERFORM 1150-OPEN-LOAN-MASTER THRU 1150-EXIT
+
+           PERFORM 1200-LOAD-RATE-RESETS THRU 1200-EXIT
+
+           PERFORM 2100-READ-LOAN-APP THRU 2100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1150-OPEN-LOAN-MASTER                                          *
+      *                                                                *
+      * OPENS LOAN-MASTER FOR UPDATE.  THE FIRST RUN EVER MADE AGAINST *
+      * THIS FILE FINDS NO LOANMSTR DATA SET YET, SO AN I-O OPEN FAILS *
+      * WITH FILE STATUS 35 - IN THAT CASE THE FILE IS CREATED WITH AN *
+      * OUTPUT OPEN/CLOSE AND THEN REOPENED FOR I-O AS NORMAL.         *
+      *****************************************************************
+       1150-OPEN-LOAN-MASTER.
+           OPEN I-O LOAN-MASTER
+           IF NOT LN-LOANMSTR-OK
+               OPEN OUTPUT LOAN-MASTER
+               CLOSE LOAN-MASTER
+               OPEN I-O LOAN-MASTER
+           END-IF.
+
+       1150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1160-OPEN-OUTPUT-FILES                                         *
+      *                                                                *
+      * OPENS THE FOUR PRINT/FEED FILES THAT ACCUMULATE ONE ENTRY PER  *
+      * LOAN PROCESSED.  ON A FRESH RUN (NO CHECKPOINT ON FILE) THEY   *
+      * ARE OPENED OUTPUT AS USUAL.  ON A CHECKPOINT RESTART THEY ARE  *
+      * OPENED EXTEND INSTEAD, SO THE SCHEDULE PAGES, EXCEPTION        *
+      * LINES, AND GL ACCRUAL RECORDS ALREADY WRITTEN BY THE RUN THAT  *
+      * ABENDED ARE PRESERVED RATHER THAN TRUNCATED - THE SAME "DON'T  *
+      * LOSE WORK ALREADY DONE" TREATMENT LOAN-MASTER ALREADY GETS IN  *
+      * 1150-OPEN-LOAN-MASTER.  IF ONE OF THESE FILES DOES NOT ALREADY *
+      * EXIST EVEN THOUGH A CHECKPOINT DOES (THE FILE WAS REMOVED      *
+      * BETWEEN RUNS), THE EXTEND OPEN FAILS AND AN OUTPUT OPEN IS     *
+      * USED INSTEAD.                                                  *
+      *****************************************************************
+       1160-OPEN-OUTPUT-FILES.
+           IF LN-CHECKPOINT-LOAN-NO > ZERO
+               OPEN EXTEND AMORT-SCHEDULE
+               IF NOT LN-AMORTSCH-OK
+                   OPEN OUTPUT AMORT-SCHEDULE
+               END-IF
+           ELSE
+               OPEN OUTPUT AMORT-SCHEDULE
+           END-IF
+           IF NOT LN-AMORTSCH-OK
+               DISPLAY "SAMPLE-LOAN-CALC: UNABLE TO OPEN AMORT-SCHEDU"
+                   "LE, FILE STATUS = "
+                   LN-AMORTSCH-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF LN-CHECKPOINT-LOAN-NO > ZERO
+               OPEN EXTEND EXCEPTION-REPORT
+               IF NOT LN-EXCPTRPT-OK
+                   OPEN OUTPUT EXCEPTION-REPORT
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT
+           END-IF
+           IF NOT LN-EXCPTRPT-OK
+               DISPLAY "SAMPLE-LOAN-CALC: UNABLE TO OPEN EXCEPTION-RE"
+                   "PORT, FILE STATUS = "
+                   LN-EXCPTRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF LN-CHECKPOINT-LOAN-NO > ZERO
+               OPEN EXTEND CONTROL-REPORT
+               IF NOT LN-CTLTOTRPT-OK
+                   OPEN OUTPUT CONTROL-REPORT
+               END-IF
+           ELSE
+               OPEN OUTPUT CONTROL-REPORT
+           END-IF
+           IF NOT LN-CTLTOTRPT-OK
+               DISPLAY "SAMPLE-LOAN-CALC: UNABLE TO OPEN CONTROL-REPO"
+                   "RT, FILE STATUS = "
+                   LN-CTLTOTRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF LN-CHECKPOINT-LOAN-NO > ZERO
+               OPEN EXTEND GL-INTEREST-ACCRUAL
+               IF NOT LN-GLACCRUE-OK
+                   OPEN OUTPUT GL-INTEREST-ACCRUAL
+               END-IF
+           ELSE
+               OPEN OUTPUT GL-INTEREST-ACCRUAL
+           END-IF
+           IF NOT LN-GLACCRUE-OK
+               DISPLAY "SAMPLE-LOAN-CALC: UNABLE TO OPEN GL-INTEREST-"
+                   "ACCRUAL, FILE STATUS = "
+                   LN-GLACCRUE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1100-READ-CHECKPOINT                                           *
+      *                                                                *
+      * PICKS UP THE LOAN NUMBER LAST SUCCESSFULLY PROCESSED BY A      *
+      * PRIOR RUN OF THIS BATCH, IF ANY, SO 2000-PROCESS-LOANS CAN     *
+      * SKIP RECORDS ALREADY HANDLED.  A MISSING OR EMPTY CHECKPOINT   *
+      * FILE MEANS THIS IS A FRESH RUN - START FROM LOAN ZERO.  THE    *
+      * CONTROL-TOTALS ACCUMULATORS ARE CARRIED IN THE SAME RECORD SO  *
+      * A RESTART'S FINAL 8000-WRITE-CONTROL-TOTALS TRAILER REFLECTS   *
+      * THE WHOLE DAY'S BATCH, NOT JUST THE RESUMED TAIL OF IT.        *
+      *****************************************************************
+       1100-READ-CHECKPOINT.
+           MOVE ZERO TO LN-CHECKPOINT-LOAN-NO
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF LN-CKPTFILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LOAN-NUMBER
+                           TO LN-CHECKPOINT-LOAN-NO
+                       MOVE CKPT-RECORDS-READ
+                           TO LN-RECORDS-READ
+                       MOVE CKPT-RECORDS-PROCESSED
+                           TO LN-RECORDS-PROCESSED
+                       MOVE CKPT-RECORDS-REJECTED
+                           TO LN-RECORDS-REJECTED
+                       MOVE CKPT-SUM-MONTHLY-PMT
+                           TO LN-SUM-MONTHLY-PMT
+                       MOVE CKPT-SUM-TOTAL-INTEREST
+                           TO LN-SUM-TOTAL-INTEREST
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1200-LOAD-RATE-RESETS                                          *
+      *                                                                *
+      * LOADS THE ENTIRE RATE-RESET-FILE INTO RATE-RESET-TABLE SO      *
+      * 4400-BUILD-SCHEDULE-ENTRY CAN LOOK UP A LOAN'S RESETS WITHOUT  *
+      * RE-READING THE FILE FOR EVERY LOAN.  A MISSING RATE-RESET-FILE *
+      * MEANS THIS RUN HAS NO ARM LOANS TO RESET.                      *
+      *****************************************************************
+       1200-LOAD-RATE-RESETS.
+           MOVE ZERO TO LN-RR-COUNT
+
+           OPEN INPUT RATE-RESET-FILE
+           IF LN-RATERSET-OK
+               PERFORM 1210-READ-RATE-RESET THRU 1210-EXIT
+               PERFORM 1220-STORE-RATE-RESET THRU 1220-EXIT
+                   UNTIL LN-RR-END-OF-FILE
+               CLOSE RATE-RESET-FILE
+           END-IF.
+
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1210-READ-RATE-RESET                                           *
+      *****************************************************************
+       1210-READ-RATE-RESET.
+           READ RATE-RESET-FILE
+               AT END
+                   MOVE "Y" TO LN-RR-EOF-SWITCH
+           END-READ.
+
+       1210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1220-STORE-RATE-RESET                                          *
+      *                                                                *
+      * RATE-RESET-TABLE HOLDS AT MOST 2000 ENTRIES.  A RATE-RESET-    *
+      * FILE WITH MORE ROWS THAN THAT WOULD SUBSCRIPT PAST THE END OF  *
+      * THE TABLE, SO LOADING STOPS AND THE RUN ABENDS RATHER THAN     *
+      * SILENTLY OVERRUNNING ADJACENT WORKING-STORAGE.                 *
+      *****************************************************************
+       1220-STORE-RATE-RESET.
+           IF LN-RR-COUNT = 2000
+               DISPLAY "SAMPLE-LOAN-CALC: RATE-RESET-FILE EXCEEDS "
+                   "RATE-RESET-TABLE CAPACITY (2000 ENTRIES)"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ADD 1 TO LN-RR-COUNT
+           MOVE RR-LOAN-NUMBER     TO RRT-LOAN-NUMBER(LN-RR-COUNT)
+           MOVE RR-RESET-PERIOD    TO RRT-RESET-PERIOD(LN-RR-COUNT)
+           MOVE RR-NEW-ANNUAL-RATE TO RRT-NEW-ANNUAL-RATE(LN-RR-COUNT)
+
+           PERFORM 1210-READ-RATE-RESET THRU 1210-EXIT.
+
+       1220-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-LOANS                                             *
+      *   ONE PASS PER LOAN APPLICATION RECORD ON THE INPUT FILE.      *
+      *   RECORDS THAT FAIL EDITING ARE REPORTED AND SKIPPED RATHER    *
+      *   THAN PASSED TO CALCULATE-INTEREST.                           *
+      *                                                                *
+      *   THE CHECKPOINT-SKIP TEST BELOW ASSUMES LOAN-APPLICATIONS IS  *
+      *   IN ASCENDING LOAN-NUMBER ORDER (SEE THE SELECT CLAUSE FOR    *
+      *   LOAN-APPLICATIONS) - A RECORD AT OR BELOW THE CHECKPOINT IS  *
+      *   TAKEN TO MEAN "ALREADY PROCESSED BY A PRIOR RUN", NOT        *
+      *   "OUT OF SEQUENCE", SO IT IS SKIPPED WITH NO EXCEPTION LINE   *
+      *   OR COUNT IMPACT.                                             *
+      *****************************************************************
+       2000-PROCESS-LOANS.
+           IF LA-LOAN-NUMBER NOT GREATER THAN LN-CHECKPOINT-LOAN-NO
+               PERFORM 2100-READ-LOAN-APP THRU 2100-EXIT
+               GO TO 2000-EXIT
+           END-IF
+
+           ADD 1 TO LN-RECORDS-READ
+
+           PERFORM 3000-VALIDATE-LOAN-RECORD THRU 3000-EXIT
+
+           IF LN-RECORD-VALID
+               PERFORM 4000-CALCULATE-INTEREST THRU 4000-EXIT
+               PERFORM 5000-DISPLAY-RESULT THRU 5000-EXIT
+               PERFORM 6000-WRITE-AMORT-SCHEDULE THRU 6000-EXIT
+               PERFORM 7000-WRITE-GL-ACCRUAL THRU 7000-EXIT
+               PERFORM 7500-UPDATE-LOAN-MASTER THRU 7500-EXIT
+               ADD 1 TO LN-RECORDS-PROCESSED
+               ADD MONTHLY-PMT TO LN-SUM-MONTHLY-PMT
+               ADD TOTAL-INTEREST TO LN-SUM-TOTAL-INTEREST
+               PERFORM 7700-WRITE-CHECKPOINT THRU 7700-EXIT
+           ELSE
+               PERFORM 3500-WRITE-EXCEPTION THRU 3500-EXIT
+               ADD 1 TO LN-RECORDS-REJECTED
+           END-IF
+
+           PERFORM 2100-READ-LOAN-APP THRU 2100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-VALIDATE-LOAN-RECORD                                      *
+      *                                                                *
+      * EDITS THE LOAN APPLICATION CURRENTLY IN LOAN-APP-RECORD.       *
+      * A RECORD IS REJECTED IF THE PRINCIPAL OR TERM IS NOT GREATER   *
+      * THAN ZERO, IF THE ANNUAL RATE IS NOT A SANE VALUE, OR IF THE   *
+      * TERM EXCEEDS THE 480-ENTRY CAPACITY OF AMORT-TABLE/            *
+      * WHATIF-TABLE.                                                  *
+      *****************************************************************
+       3000-VALIDATE-LOAN-RECORD.
+           MOVE "Y" TO LN-VALID-SWITCH
+           MOVE SPACES TO LN-REJECT-REASON
+
+           IF LA-PRINCIPAL NOT GREATER THAN ZERO
+               MOVE "N" TO LN-VALID-SWITCH
+               MOVE "R01 - PRINCIPAL MUST BE GREATER THAN ZERO"
+                   TO LN-REJECT-REASON
+               GO TO 3000-EXIT
+           END-IF
+
+           IF LA-ANNUAL-RATE NOT GREATER THAN ZERO
+               OR LA-ANNUAL-RATE NOT LESS THAN 30
+               MOVE "N" TO LN-VALID-SWITCH
+               MOVE "R02 - ANNUAL RATE MUST BE BETWEEN 0 AND 30"
+                   TO LN-REJECT-REASON
+               GO TO 3000-EXIT
+           END-IF
+
+           IF LA-NUM-PAYMENTS NOT GREATER THAN ZERO
+               MOVE "N" TO LN-VALID-SWITCH
+               MOVE "R03 - TERM MUST BE GREATER THAN ZERO"
+                   TO LN-REJECT-REASON
+               GO TO 3000-EXIT
+           END-IF
+
+           IF LA-NUM-PAYMENTS > 480
+               MOVE "N" TO LN-VALID-SWITCH
+               MOVE "R04 - TERM EXCEEDS 480-PAYMENT SCHEDULE LIMIT"
+                   TO LN-REJECT-REASON
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3500-WRITE-EXCEPTION                                           *
+      *****************************************************************
+       3500-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCPT-DETAIL-LINE
+           MOVE LA-LOAN-NUMBER TO EXCPT-LOAN-NUMBER
+           MOVE LN-REJECT-REASON TO EXCPT-REASON
+
+           WRITE EXCPTRPT-PRINT-LINE FROM EXCPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       3500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2100-READ-LOAN-APP                                             *
+      *****************************************************************
+       2100-READ-LOAN-APP.
+           READ LOAN-APPLICATIONS
+               AT END
+                   MOVE "Y" TO LN-EOF-SWITCH
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4000-CALCULATE-INTEREST                                        *
+      *                                                                *
+      * COMPUTES THE MONTHLY PAYMENT AND TOTAL INTEREST FOR THE LOAN   *
+      * CURRENTLY IN LOAN-APP-RECORD.  USES THE STANDARD AMORTIZATION  *
+      * FORMULA.                                                       *
+      *                                                                *
+      * FORMULA: M = P * (r(1+r)^n) / ((1+r)^n - 1)                    *
+      * WHERE:                                                         *
+      *   P = PRINCIPAL (LOAN AMOUNT)                                  *
+      *   r = MONTHLY INTEREST RATE (ANNUAL RATE / 12 / 100)           *
+      *   n = NUMBER OF MONTHLY PAYMENTS                                *
+      *   M = MONTHLY PAYMENT AMOUNT                                    *
+      *****************************************************************
+       4000-CALCULATE-INTEREST.
+           MOVE LA-PRINCIPAL     TO PRINCIPAL
+           MOVE LA-ANNUAL-RATE   TO ANNUAL-RATE
+           MOVE LA-NUM-PAYMENTS  TO NUM-PAYMENTS
+
+           IF LA-DAY-COUNT-IND = "D"
+               PERFORM 4100-CALC-ACTUAL-365 THRU 4100-EXIT
+           ELSE
+               PERFORM 4200-CALC-MONTHLY-AMORT THRU 4200-EXIT
+           END-IF
+
+           MOVE PRINCIPAL TO LN-RUNNING-BALANCE
+
+           PERFORM 4400-BUILD-SCHEDULE-ENTRY THRU 4400-EXIT
+               VARYING AMORT-IDX FROM 1 BY 1
+               UNTIL AMORT-IDX > NUM-PAYMENTS
+
+           IF LA-ARM-IND = "Y" OR LA-DAY-COUNT-IND = "D"
+               PERFORM 4600-RECALC-TOTAL-INTEREST THRU 4600-EXIT
+           END-IF
 
+           IF LA-EXTRA-PMT-TYPE NOT = SPACE
+               MOVE MONTHLY-PMT    TO LN-STD-MONTHLY-PMT
+               MOVE TOTAL-INTEREST TO LN-STD-TOTAL-INTEREST
+               PERFORM 4500-BUILD-WHATIF-SCHEDULE THRU 4500-EXIT
+               MOVE LN-STD-MONTHLY-PMT    TO MONTHLY-PMT
+               MOVE LN-STD-TOTAL-INTEREST TO TOTAL-INTEREST
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4100-CALC-ACTUAL-365                                          *
+      *                                                                *
+      * SETS UP THE RATE AND PLACEHOLDER PAYMENT/INTEREST FIGURES FOR *
+      * AN ACTUAL/365 SIMPLE-INTEREST DAY-COUNT LOAN.  THERE IS NO    *
+      * CLOSED-FORM LEVEL PAYMENT UNDER THIS CONVENTION - EACH        *
+      * PERIOD'S INTEREST AND PRINCIPAL ARE COMPUTED BY               *
+      * 4420-CALC-PERIOD-ACTUAL365 AS THE SCHEDULE IS BUILT, AND THE  *
+      * TOTALS BELOW ARE RECOMPUTED AFTERWARD BY 4600-RECALC-TOTAL-   *
+      * INTEREST FROM THE ACTUAL SCHEDULE.                            *
+      *****************************************************************
+       4100-CALC-ACTUAL-365.
+           MOVE ZERO TO MONTHLY-RATE
+           MOVE ZERO TO MONTHLY-PMT
+           MOVE ZERO TO TOTAL-INTEREST.
+
+       4100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4200-CALC-MONTHLY-AMORT                                       *
+      *                                                                *
+      * COMPUTES THE MONTHLY PAYMENT AND TOTAL INTEREST FOR THE LOAN   *
+      * CURRENTLY IN LOAN-APP-RECORD.  USES THE STANDARD AMORTIZATION  *
+      * FORMULA.                                                       *
+      *                                                                *
+      * FORMULA: M = P * (r(1+r)^n) / ((1+r)^n - 1)                    *
+      * WHERE:                                                         *
+      *   P = PRINCIPAL (LOAN AMOUNT)                                  *
+      *   r = MONTHLY INTEREST RATE (ANNUAL RATE / 12 / 100)           *
+      *   n = NUMBER OF MONTHLY PAYMENTS                                *
+      *   M = MONTHLY PAYMENT AMOUNT                                    *
+      *****************************************************************
+       4200-CALC-MONTHLY-AMORT.
            DIVIDE 1200 INTO ANNUAL-RATE GIVING MONTHLY-RATE
 
            COMPUTE MONTHLY-PMT =
@@ -66,25 +808,597 @@
                ((1 + MONTHLY-RATE) ** NUM-PAYMENTS - 1)
 
            COMPUTE TOTAL-INTEREST =
-               (MONTHLY-PMT * NUM-PAYMENTS) - PRINCIPAL
-
-           PERFORM DISPLAY-RESULT.
-
-      *> ────────────────────────────────────────────────────────────────
-      *> DISPLAY-RESULT
-      *>
-      *> Shows the calculated loan payment and interest to the user.
-      *> Called by CALCULATE-INTEREST after the computation is done.
-      *>
-      *> COBOL uses DISPLAY to print to the screen (like Python's print).
-      *> STRING concatenates multiple values into one output line.
-      *> ────────────────────────────────────────────────────────────────
-       DISPLAY-RESULT.
-           STRING "Monthly Payment: $"
+               (MONTHLY-PMT * NUM-PAYMENTS) - PRINCIPAL.
+
+       4200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4400-BUILD-SCHEDULE-ENTRY                                      *
+      *                                                                *
+      * COMPUTES ONE ROW OF THE AMORTIZATION TABLE - THE INTEREST AND  *
+      * PRINCIPAL PORTION OF PAYMENT AMORT-IDX AND THE BALANCE THAT    *
+      * REMAINS AFTER IT IS APPLIED.  THE PRINCIPAL PORTION IS CAPPED  *
+      * AT THE REMAINING BALANCE - ROUNDING ON A LEVEL OR STRAIGHT-    *
+      * LINE PRINCIPAL SHARE (SEE 4410/4420) CAN OTHERWISE OVERSHOOT   *
+      * THE BALANCE ON THE FINAL PAYMENT AND, SINCE LN-RUNNING-BALANCE *
+      * IS UNSIGNED, WRAP TO A SMALL POSITIVE "REMAINING BALANCE"      *
+      * INSTEAD OF ZERO - THE SAME CAP 4510-BUILD-WHATIF-ENTRY ALREADY *
+      * APPLIES TO THE WHAT-IF SCHEDULE.                               *
+      *****************************************************************
+       4400-BUILD-SCHEDULE-ENTRY.
+           IF LA-ARM-IND = "Y"
+               PERFORM 4350-CHECK-RATE-RESET THRU 4350-EXIT
+           END-IF
+
+           IF LA-DAY-COUNT-IND = "D"
+               PERFORM 4420-CALC-PERIOD-ACTUAL365 THRU 4420-EXIT
+           ELSE
+               PERFORM 4410-CALC-PERIOD-MONTHLY THRU 4410-EXIT
+           END-IF
+
+           IF LN-PERIOD-PRINCIPAL > LN-RUNNING-BALANCE
+               MOVE LN-RUNNING-BALANCE TO LN-PERIOD-PRINCIPAL
+           END-IF
+
+           SUBTRACT LN-PERIOD-PRINCIPAL FROM LN-RUNNING-BALANCE
+
+           MOVE AMORT-IDX             TO AMORT-PMT-NO(AMORT-IDX)
+           MOVE LN-PERIOD-INTEREST    TO AMORT-INTEREST-AMT(AMORT-IDX)
+           MOVE LN-PERIOD-PRINCIPAL   TO AMORT-PRINCIPAL-AMT(AMORT-IDX)
+           MOVE LN-RUNNING-BALANCE    TO AMORT-BALANCE(AMORT-IDX).
+
+       4400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4410-CALC-PERIOD-MONTHLY                                      *
+      *                                                                *
+      * STANDARD MONTHLY-COMPOUNDING INTEREST/PRINCIPAL SPLIT FOR ONE *
+      * PAYMENT, APPLIED AGAINST THE CURRENT RUNNING BALANCE.         *
+      *****************************************************************
+       4410-CALC-PERIOD-MONTHLY.
+           COMPUTE LN-PERIOD-INTEREST ROUNDED =
+               LN-RUNNING-BALANCE * MONTHLY-RATE
+
+           COMPUTE LN-PERIOD-PRINCIPAL ROUNDED =
+               MONTHLY-PMT - LN-PERIOD-INTEREST.
+
+       4410-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4420-CALC-PERIOD-ACTUAL365                                    *
+      *                                                                *
+      * ACTUAL/365 SIMPLE-INTEREST DAY-COUNT SPLIT FOR ONE PAYMENT -  *
+      * INTEREST ACCRUES ON THE RUNNING BALANCE AT THE ANNUAL RATE    *
+      * FOR LN-DAYS-PER-PERIOD DAYS (30/360 PERIOD LENGTH, 365-DAY    *
+      * YEAR); PRINCIPAL IS REDUCED IN EQUAL STRAIGHT-LINE SHARES     *
+      * OVER THE LIFE OF THE NOTE.  MONTHLY-PMT IS SET FROM THE FIRST *
+      * PERIOD'S PAYMENT SOLELY FOR DISPLAY-RESULT AND THE GL FEED -  *
+      * THIS DAY-COUNT CONVENTION HAS NO LEVEL PAYMENT.               *
+      *****************************************************************
+       4420-CALC-PERIOD-ACTUAL365.
+           COMPUTE LN-PERIOD-INTEREST ROUNDED =
+               LN-RUNNING-BALANCE * ANNUAL-RATE *
+               LN-DAYS-PER-PERIOD / 36500
+
+           COMPUTE LN-PERIOD-PRINCIPAL ROUNDED =
+               PRINCIPAL / NUM-PAYMENTS
+
+           IF AMORT-IDX = 1
+               COMPUTE MONTHLY-PMT ROUNDED =
+                   LN-PERIOD-INTEREST + LN-PERIOD-PRINCIPAL
+           END-IF.
+
+       4420-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4350-CHECK-RATE-RESET                                          *
+      *                                                                *
+      * FOR AN ARM LOAN, LOOKS FOR A RATE-RESET-TABLE ENTRY MATCHING   *
+      * THE CURRENT LOAN AND THE PAYMENT NUMBER ABOUT TO BE BUILT.     *
+      *****************************************************************
+       4350-CHECK-RATE-RESET.
+           PERFORM 4360-SEARCH-RESET-ENTRY THRU 4360-EXIT
+               VARYING RR-IDX FROM 1 BY 1 UNTIL RR-IDX > LN-RR-COUNT.
+
+       4350-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4360-SEARCH-RESET-ENTRY                                        *
+      *                                                                *
+      * WHEN THE RESET MATCHES, THE NEW RATE TAKES EFFECT.  FOR A      *
+      * STANDARD MONTHLY-AMORTIZATION LOAN THE PAYMENT IS ALSO         *
+      * RE-AMORTIZED OVER THE REMAINING TERM USING THE BALANCE AS OF   *
+      * THE START OF THIS PERIOD.  AN ACTUAL/365 DAY-COUNT LOAN HAS NO *
+      * LEVEL PAYMENT TO RE-AMORTIZE - 4420-CALC-PERIOD-ACTUAL365      *
+      * PRICES EVERY PERIOD DIRECTLY FROM ANNUAL-RATE, SO ONLY THE     *
+      * RATE ITSELF NEEDS TO CHANGE HERE.                              *
+      *****************************************************************
+       4360-SEARCH-RESET-ENTRY.
+           IF RRT-LOAN-NUMBER(RR-IDX) = LA-LOAN-NUMBER
+               AND RRT-RESET-PERIOD(RR-IDX) = AMORT-IDX
+               MOVE RRT-NEW-ANNUAL-RATE(RR-IDX) TO ANNUAL-RATE
+               DIVIDE 1200 INTO ANNUAL-RATE GIVING MONTHLY-RATE
+               IF LA-DAY-COUNT-IND NOT = "D"
+                   COMPUTE LN-REMAINING-PERIODS =
+                       NUM-PAYMENTS - AMORT-IDX + 1
+                   COMPUTE MONTHLY-PMT ROUNDED =
+                       LN-RUNNING-BALANCE * (MONTHLY-RATE *
+                       (1 + MONTHLY-RATE) ** LN-REMAINING-PERIODS) /
+                       ((1 + MONTHLY-RATE) ** LN-REMAINING-PERIODS - 1)
+               END-IF
+           END-IF.
+
+       4360-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4600-RECALC-TOTAL-INTEREST                                     *
+      *                                                                *
+      * FOR AN ARM LOAN THE RATE CHANGES MID-SCHEDULE, SO THE TOTAL    *
+      * INTEREST IS THE SUM OF THE ACTUAL PER-PERIOD INTEREST IN THE   *
+      * AMORTIZATION TABLE RATHER THAN A SINGLE CLOSED-FORM FORMULA.   *
+      *****************************************************************
+       4600-RECALC-TOTAL-INTEREST.
+           MOVE ZERO TO TOTAL-INTEREST
+
+           PERFORM 4610-ADD-PERIOD-INTEREST THRU 4610-EXIT
+               VARYING AMORT-IDX FROM 1 BY 1
+               UNTIL AMORT-IDX > NUM-PAYMENTS.
+
+       4600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4610-ADD-PERIOD-INTEREST                                       *
+      *****************************************************************
+       4610-ADD-PERIOD-INTEREST.
+           ADD AMORT-INTEREST-AMT(AMORT-IDX) TO TOTAL-INTEREST.
+
+       4610-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4500-BUILD-WHATIF-SCHEDULE                                     *
+      *                                                                *
+      * REBUILDS THE PAYMENT SCHEDULE APPLYING THE EXTRA-PAYMENT       *
+      * AMOUNT REQUESTED ON THE LOAN APPLICATION, SO A LOAN OFFICER    *
+      * CAN SEE THE REVISED PAYOFF MONTH AND INTEREST SAVED.  PRICED   *
+      * USING THE SAME MONTHLY-AMORTIZATION OR ACTUAL/365 DAY-COUNT    *
+      * CONVENTION AS THE STANDARD SCHEDULE, SO THE COMPARISON IS      *
+      * APPLES-TO-APPLES - SEE 4510-BUILD-WHATIF-ENTRY.                *
+      *****************************************************************
+       4500-BUILD-WHATIF-SCHEDULE.
+           MOVE LA-ANNUAL-RATE TO ANNUAL-RATE
+           DIVIDE 1200 INTO ANNUAL-RATE GIVING MONTHLY-RATE
+
+           IF LA-DAY-COUNT-IND NOT = "D"
+               COMPUTE MONTHLY-PMT ROUNDED =
+                   PRINCIPAL * (MONTHLY-RATE *
+                   (1 + MONTHLY-RATE) ** NUM-PAYMENTS) /
+                   ((1 + MONTHLY-RATE) ** NUM-PAYMENTS - 1)
+           END-IF
+
+           MOVE PRINCIPAL TO LN-WHATIF-BALANCE
+           MOVE ZERO TO LN-WHATIF-TOTAL-INTEREST
+           MOVE ZERO TO LN-WHATIF-PAYOFF-MONTH
+
+           PERFORM 4510-BUILD-WHATIF-ENTRY THRU 4510-EXIT
+               VARYING WHATIF-IDX FROM 1 BY 1
+               UNTIL WHATIF-IDX > NUM-PAYMENTS
+               OR LN-WHATIF-BALANCE = ZERO
+
+           IF LN-WHATIF-PAYOFF-MONTH = ZERO
+               MOVE NUM-PAYMENTS TO LN-WHATIF-PAYOFF-MONTH
+           END-IF
+
+           COMPUTE LN-INTEREST-SAVED =
+               LN-STD-TOTAL-INTEREST - LN-WHATIF-TOTAL-INTEREST.
+
+       4500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4510-BUILD-WHATIF-ENTRY                                        *
+      *****************************************************************
+       4510-BUILD-WHATIF-ENTRY.
+           IF LA-ARM-IND = "Y"
+               PERFORM 4550-CHECK-RATE-RESET-WHATIF THRU 4550-EXIT
+           END-IF
+
+           IF LA-DAY-COUNT-IND = "D"
+               PERFORM 4525-CALC-WHATIF-PERIOD-ACTUAL365 THRU 4525-EXIT
+           ELSE
+               PERFORM 4520-CALC-WHATIF-PERIOD-MONTHLY THRU 4520-EXIT
+           END-IF
+
+           MOVE ZERO TO LN-WHATIF-EXTRA-THIS-PERIOD
+
+           IF LA-EXTRA-PMT-TYPE = "F"
+               AND WHATIF-IDX NOT LESS THAN LA-EXTRA-PMT-MONTH
+               MOVE LA-EXTRA-PMT-AMT TO LN-WHATIF-EXTRA-THIS-PERIOD
+           END-IF
+
+           IF LA-EXTRA-PMT-TYPE = "L"
+               AND WHATIF-IDX = LA-EXTRA-PMT-MONTH
+               MOVE LA-EXTRA-PMT-AMT TO LN-WHATIF-EXTRA-THIS-PERIOD
+           END-IF
+
+           ADD LN-WHATIF-EXTRA-THIS-PERIOD TO LN-WHATIF-PERIOD-PRINCIPAL
+
+           IF LN-WHATIF-PERIOD-PRINCIPAL > LN-WHATIF-BALANCE
+               MOVE LN-WHATIF-BALANCE TO LN-WHATIF-PERIOD-PRINCIPAL
+           END-IF
+
+           SUBTRACT LN-WHATIF-PERIOD-PRINCIPAL FROM LN-WHATIF-BALANCE
+           ADD LN-WHATIF-PERIOD-INTEREST TO LN-WHATIF-TOTAL-INTEREST
+
+           MOVE WHATIF-IDX                 TO WHATIF-PMT-NO(WHATIF-IDX)
+           MOVE LN-WHATIF-PERIOD-INTEREST  TO
+               WHATIF-INTEREST-AMT(WHATIF-IDX)
+           MOVE LN-WHATIF-PERIOD-PRINCIPAL TO
+               WHATIF-PRINCIPAL-AMT(WHATIF-IDX)
+           MOVE LN-WHATIF-BALANCE          TO
+               WHATIF-BALANCE(WHATIF-IDX)
+
+           IF LN-WHATIF-BALANCE = ZERO AND LN-WHATIF-PAYOFF-MONTH = ZERO
+               MOVE WHATIF-IDX TO LN-WHATIF-PAYOFF-MONTH
+           END-IF.
+
+       4510-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4520-CALC-WHATIF-PERIOD-MONTHLY                                *
+      *                                                                *
+      * STANDARD MONTHLY-COMPOUNDING INTEREST/PRINCIPAL SPLIT FOR ONE  *
+      * PERIOD OF THE REVISED WHAT-IF SCHEDULE, BEFORE ANY EXTRA       *
+      * PRINCIPAL FOR THIS PERIOD IS APPLIED.                          *
+      *****************************************************************
+       4520-CALC-WHATIF-PERIOD-MONTHLY.
+           COMPUTE LN-WHATIF-PERIOD-INTEREST ROUNDED =
+               LN-WHATIF-BALANCE * MONTHLY-RATE
+
+           COMPUTE LN-WHATIF-PERIOD-PRINCIPAL ROUNDED =
+               MONTHLY-PMT - LN-WHATIF-PERIOD-INTEREST.
+
+       4520-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4525-CALC-WHATIF-PERIOD-ACTUAL365                              *
+      *                                                                *
+      * ACTUAL/365 SIMPLE-INTEREST DAY-COUNT SPLIT FOR ONE PERIOD OF   *
+      * THE REVISED WHAT-IF SCHEDULE - THE SAME CONVENTION             *
+      * 4420-CALC-PERIOD-ACTUAL365 APPLIES TO THE STANDARD SCHEDULE,   *
+      * SO THE INTEREST-SAVED COMPARISON IN 4500-BUILD-WHATIF-SCHEDULE *
+      * IS AGAINST THE SAME DAY-COUNT CONVENTION ON BOTH SIDES.        *
+      *****************************************************************
+       4525-CALC-WHATIF-PERIOD-ACTUAL365.
+           COMPUTE LN-WHATIF-PERIOD-INTEREST ROUNDED =
+               LN-WHATIF-BALANCE * ANNUAL-RATE *
+               LN-DAYS-PER-PERIOD / 36500
+
+           COMPUTE LN-WHATIF-PERIOD-PRINCIPAL ROUNDED =
+               PRINCIPAL / NUM-PAYMENTS.
+
+       4525-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4550-CHECK-RATE-RESET-WHATIF                                   *
+      *****************************************************************
+       4550-CHECK-RATE-RESET-WHATIF.
+           PERFORM 4560-SEARCH-RESET-WHATIF THRU 4560-EXIT
+               VARYING RR-IDX FROM 1 BY 1 UNTIL RR-IDX > LN-RR-COUNT.
+
+       4550-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 4560-SEARCH-RESET-WHATIF                                       *
+      *****************************************************************
+       4560-SEARCH-RESET-WHATIF.
+           IF RRT-LOAN-NUMBER(RR-IDX) = LA-LOAN-NUMBER
+               AND RRT-RESET-PERIOD(RR-IDX) = WHATIF-IDX
+               MOVE RRT-NEW-ANNUAL-RATE(RR-IDX) TO ANNUAL-RATE
+               DIVIDE 1200 INTO ANNUAL-RATE GIVING MONTHLY-RATE
+               IF LA-DAY-COUNT-IND NOT = "D"
+                   COMPUTE LN-REMAINING-PERIODS =
+                       NUM-PAYMENTS - WHATIF-IDX + 1
+                   COMPUTE MONTHLY-PMT ROUNDED =
+                       LN-WHATIF-BALANCE * (MONTHLY-RATE *
+                       (1 + MONTHLY-RATE) ** LN-REMAINING-PERIODS) /
+                       ((1 + MONTHLY-RATE) ** LN-REMAINING-PERIODS - 1)
+               END-IF
+           END-IF.
+
+       4560-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 5000-DISPLAY-RESULT                                            *
+      *                                                                *
+      * SHOWS THE CALCULATED LOAN PAYMENT AND INTEREST FOR THE LOAN    *
+      * CURRENTLY IN LOAN-APP-RECORD.                                  *
+      *****************************************************************
+       5000-DISPLAY-RESULT.
+           STRING "Loan " LA-LOAN-NUMBER
+                  " Monthly Payment: $"
                   MONTHLY-PMT
                   " | Total Interest: $"
                   TOTAL-INTEREST
                DELIMITED SIZE INTO WS-RESULT-MSG
 
-           DISPLAY WS-RESULT-MSG
-           STOP RUN.
+           DISPLAY WS-RESULT-MSG.
+
+       5000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 6000-WRITE-AMORT-SCHEDULE                                      *
+      *                                                                *
+      * PRINTS THE AMORTIZATION TABLE BUILT BY 4000-CALCULATE-INTEREST *
+      * FOR THE LOAN CURRENTLY IN LOAN-APP-RECORD, WITH HEADINGS AND   *
+      * A PAGE BREAK EVERY LN-LINES-PER-PAGE DETAIL LINES.             *
+      *****************************************************************
+       6000-WRITE-AMORT-SCHEDULE.
+           MOVE LN-LINES-PER-PAGE TO LN-LINE-COUNT
+
+           PERFORM 6200-WRITE-SCHEDULE-LINE THRU 6200-EXIT
+               VARYING AMORT-IDX FROM 1 BY 1
+               UNTIL AMORT-IDX > NUM-PAYMENTS
+
+           IF LA-EXTRA-PMT-TYPE NOT = SPACE
+               PERFORM 6300-WRITE-WHATIF-SECTION THRU 6300-EXIT
+           END-IF.
+
+       6000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 6100-WRITE-SCHEDULE-HEADERS                                    *
+      *****************************************************************
+       6100-WRITE-SCHEDULE-HEADERS.
+           ADD 1 TO LN-PAGE-NO
+
+           MOVE SPACES TO AMORT-PRINT-LINE
+           STRING "LOAN AMORTIZATION SCHEDULE - LOAN NUMBER "
+                  LA-LOAN-NUMBER
+                  "   PAGE "
+                  LN-PAGE-NO
+               DELIMITED SIZE INTO AMORT-PRINT-LINE
+           WRITE AMORT-PRINT-LINE AFTER ADVANCING PAGE
+
+           MOVE "  PMT NO      INTEREST     PRINCIPAL         BALANCE"
+               TO AMORT-PRINT-LINE
+           WRITE AMORT-PRINT-LINE AFTER ADVANCING 2 LINES
+
+           MOVE ZERO TO LN-LINE-COUNT.
+
+       6100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 6200-WRITE-SCHEDULE-LINE                                       *
+      *****************************************************************
+       6200-WRITE-SCHEDULE-LINE.
+           IF LN-LINE-COUNT NOT LESS THAN LN-LINES-PER-PAGE
+               PERFORM 6100-WRITE-SCHEDULE-HEADERS THRU 6100-EXIT
+           END-IF
+
+           MOVE AMORT-PMT-NO(AMORT-IDX)        TO DTL-PMT-NO
+           MOVE AMORT-INTEREST-AMT(AMORT-IDX)  TO DTL-INTEREST
+           MOVE AMORT-PRINCIPAL-AMT(AMORT-IDX) TO DTL-PRINCIPAL
+           MOVE AMORT-BALANCE(AMORT-IDX)       TO DTL-BALANCE
+
+           WRITE AMORT-PRINT-LINE FROM AMORT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           ADD 1 TO LN-LINE-COUNT.
+
+       6200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 6300-WRITE-WHATIF-SECTION                                      *
+      *                                                                *
+      * PRINTS THE REVISED WHAT-IF SCHEDULE AND THE PAYOFF MONTH AND   *
+      * INTEREST SAVED VERSUS THE STANDARD SCHEDULE, RIGHT AFTER THE   *
+      * STANDARD SCHEDULE FOR THE SAME LOAN.                           *
+      *****************************************************************
+       6300-WRITE-WHATIF-SECTION.
+           MOVE SPACES TO AMORT-PRINT-LINE
+           STRING "WHAT-IF: EXTRA PAYMENT SCHEDULE - LOAN NUMBER "
+                  LA-LOAN-NUMBER
+               DELIMITED SIZE INTO AMORT-PRINT-LINE
+           WRITE AMORT-PRINT-LINE AFTER ADVANCING PAGE
+
+           MOVE "  PMT NO      INTEREST     PRINCIPAL         BALANCE"
+               TO AMORT-PRINT-LINE
+           WRITE AMORT-PRINT-LINE AFTER ADVANCING 2 LINES
+
+           PERFORM 6310-WRITE-WHATIF-LINE THRU 6310-EXIT
+               VARYING WHATIF-IDX FROM 1 BY 1
+               UNTIL WHATIF-IDX > LN-WHATIF-PAYOFF-MONTH
+
+           MOVE SPACES TO AMORT-PRINT-LINE
+           STRING "PAYOFF MONTH: " LN-WHATIF-PAYOFF-MONTH
+                  "   INTEREST SAVED VS STANDARD SCHEDULE: $"
+                  LN-INTEREST-SAVED
+               DELIMITED SIZE INTO AMORT-PRINT-LINE
+           WRITE AMORT-PRINT-LINE AFTER ADVANCING 2 LINES.
+
+       6300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 6310-WRITE-WHATIF-LINE                                         *
+      *****************************************************************
+       6310-WRITE-WHATIF-LINE.
+           MOVE WHATIF-PMT-NO(WHATIF-IDX)        TO DTL-PMT-NO
+           MOVE WHATIF-INTEREST-AMT(WHATIF-IDX)  TO DTL-INTEREST
+           MOVE WHATIF-PRINCIPAL-AMT(WHATIF-IDX) TO DTL-PRINCIPAL
+           MOVE WHATIF-BALANCE(WHATIF-IDX)       TO DTL-BALANCE
+
+           WRITE AMORT-PRINT-LINE FROM AMORT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       6310-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 7000-WRITE-GL-ACCRUAL                                          *
+      *                                                                *
+      * EMITS ONE GL-INTEREST-ACCRUAL RECORD FOR THE LOAN CURRENTLY IN *
+      * LOAN-APP-RECORD SO THE GENERAL LEDGER FEED CAN POST BOOKED     *
+      * INTEREST INCOME WITHOUT ANY MANUAL RE-KEYING.                  *
+      *****************************************************************
+       7000-WRITE-GL-ACCRUAL.
+           MOVE LA-LOAN-NUMBER      TO GL-LOAN-NUMBER
+           MOVE LN-RUN-DATE         TO GL-ACCRUAL-DATE
+           MOVE TOTAL-INTEREST      TO GL-INTEREST-AMOUNT
+           MOVE LN-GL-ACCOUNT-CODE  TO GL-ACCOUNT-CODE
+
+           WRITE GL-ACCRUAL-RECORD.
+
+       7000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 7500-UPDATE-LOAN-MASTER                                        *
+      *                                                                *
+      * PERSISTS THE LOAN'S TERMS AND THE PAYMENT/INTEREST FIGURES     *
+      * JUST CALCULATED TO LOAN-MASTER, SO SERVICING CAN INQUIRE ON    *
+      * THIS LOAN THROUGH LOAN-MASTER-MAINT AFTER THIS BATCH ENDS.     *
+      * A LOAN SEEN FOR THE FIRST TIME IS ADDED; A LOAN ALREADY ON     *
+      * FILE (E.G. A RERUN, OR AN ARM LOAN RECALCULATED EACH CYCLE)    *
+      * HAS ITS RECORD REWRITTEN WITH THE NEW FIGURES.                 *
+      *****************************************************************
+       7500-UPDATE-LOAN-MASTER.
+           MOVE LA-LOAN-NUMBER      TO LM-LOAN-NUMBER
+           READ LOAN-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE PRINCIPAL           TO LM-PRINCIPAL
+           MOVE LA-ANNUAL-RATE      TO LM-ANNUAL-RATE
+           MOVE LA-NUM-PAYMENTS     TO LM-NUM-PAYMENTS
+           MOVE LA-DAY-COUNT-IND    TO LM-DAY-COUNT-IND
+           MOVE LA-ARM-IND          TO LM-ARM-IND
+           MOVE MONTHLY-PMT         TO LM-MONTHLY-PMT
+           MOVE TOTAL-INTEREST      TO LM-TOTAL-INTEREST
+           MOVE PRINCIPAL           TO LM-CURRENT-BALANCE
+           MOVE LN-RUN-DATE         TO LM-LAST-UPDATED-DATE
+
+           IF LN-LOANMSTR-OK
+               REWRITE LOAN-MASTER-RECORD
+           ELSE
+               WRITE LOAN-MASTER-RECORD
+           END-IF.
+
+       7500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 7700-WRITE-CHECKPOINT                                          *
+      *                                                                *
+      * EVERY LN-CKPT-INTERVAL SUCCESSFULLY PROCESSED LOANS, RECORDS   *
+      * THE CURRENT LOAN NUMBER AS THE RESTART POINT, ALONG WITH THE   *
+      * CONTROL-TOTALS ACCUMULATORS AS THEY STAND AT THAT POINT, SO A  *
+      * RESTART PICKS BOTH BACK UP TOGETHER (SEE 1100-READ-CHECKPOINT).*
+      *                                                                *
+      * CHECKPOINTING EVERY RECORD WOULD DEFEAT THE PURPOSE OF A       *
+      * CHECKPOINT INTERVAL FOR A LARGE BATCH (AN OPEN/WRITE/CLOSE OF  *
+      * CHECKPOINT-FILE PER LOAN), SO AN ABEND BETWEEN CHECKPOINTS     *
+      * REPROCESSES UP TO LN-CKPT-INTERVAL-1 ALREADY-COMPLETED LOANS   *
+      * ON RESTART.  1160-OPEN-OUTPUT-FILES OPENING EXTEND ON RESTART  *
+      * ONLY GUARDS AGAINST THOSE FILES BEING TRUNCATED - IT DOES NOT  *
+      * STOP THOSE REPROCESSED LOANS FROM APPENDING A SECOND AMORT-    *
+      * SCHEDULE PAGE, EXCEPTION LINE, OR GL-INTEREST-ACCRUAL RECORD.  *
+      * THIS IS AN ACCEPTED TRADEOFF OF INTERVAL CHECKPOINTING, NOT    *
+      * FULL DUPLICATE PREVENTION - THE GL FEED MUST BE RECONCILED (OR *
+      * ITS LAST LN-CKPT-INTERVAL LOANS RE-VERIFIED) AFTER ANY RESTART.*
+      *****************************************************************
+       7700-WRITE-CHECKPOINT.
+           DIVIDE LN-RECORDS-PROCESSED BY LN-CKPT-INTERVAL
+               GIVING LN-CKPT-QUOTIENT REMAINDER LN-CKPT-REMAINDER
+
+           IF LN-CKPT-REMAINDER = ZERO
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE LA-LOAN-NUMBER      TO CKPT-LOAN-NUMBER
+               MOVE LN-RECORDS-READ     TO CKPT-RECORDS-READ
+               MOVE LN-RECORDS-PROCESSED
+                   TO CKPT-RECORDS-PROCESSED
+               MOVE LN-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+               MOVE LN-SUM-MONTHLY-PMT  TO CKPT-SUM-MONTHLY-PMT
+               MOVE LN-SUM-TOTAL-INTEREST
+                   TO CKPT-SUM-TOTAL-INTEREST
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       7700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 8000-WRITE-CONTROL-TOTALS                                      *
+      *                                                                *
+      * WRITES THE RUN TRAILER USED TO RECONCILE THIS BATCH AGAINST    *
+      * THE GENERAL LEDGER'S OWN CONTROL TOTALS.                       *
+      *****************************************************************
+       8000-WRITE-CONTROL-TOTALS.
+           MOVE LN-RUN-DATE TO CTL-RUN-DATE
+           WRITE CTLTOTRPT-PRINT-LINE FROM CTL-TOTALS-LINE-1
+               AFTER ADVANCING PAGE
+
+           MOVE LN-RECORDS-READ TO CTL-RECORDS-READ
+           WRITE CTLTOTRPT-PRINT-LINE FROM CTL-TOTALS-LINE-2
+               AFTER ADVANCING 2 LINES
+
+           MOVE LN-RECORDS-PROCESSED TO CTL-RECORDS-PROCESSED
+           WRITE CTLTOTRPT-PRINT-LINE FROM CTL-TOTALS-LINE-3
+               AFTER ADVANCING 1 LINE
+
+           MOVE LN-RECORDS-REJECTED TO CTL-RECORDS-REJECTED
+           WRITE CTLTOTRPT-PRINT-LINE FROM CTL-TOTALS-LINE-4
+               AFTER ADVANCING 1 LINE
+
+           MOVE LN-SUM-MONTHLY-PMT TO CTL-SUM-MONTHLY-PMT
+           WRITE CTLTOTRPT-PRINT-LINE FROM CTL-TOTALS-LINE-5
+               AFTER ADVANCING 2 LINES
+
+           MOVE LN-SUM-TOTAL-INTEREST TO CTL-SUM-TOTAL-INTEREST
+           WRITE CTLTOTRPT-PRINT-LINE FROM CTL-TOTALS-LINE-6
+               AFTER ADVANCING 1 LINE.
+
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 9000-TERMINATE                                                 *
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE LOAN-APPLICATIONS
+           CLOSE AMORT-SCHEDULE
+           CLOSE EXCEPTION-REPORT
+           CLOSE CONTROL-REPORT
+           CLOSE GL-INTEREST-ACCRUAL
+           CLOSE LOAN-MASTER
+
+      *****************************************************************
+      * THE RUN COMPLETED NORMALLY, SO THE CHECKPOINT IS RESET TO      *
+      * ZERO - THE NEXT RUN IS A NEW BATCH, NOT A RESTART OF THIS ONE. *
+      *****************************************************************
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-RECORD
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       9000-EXIT.
+           EXIT.
